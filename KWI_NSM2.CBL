@@ -5,9 +5,14 @@
       *  Program:
       *      KWI_NSM2.CBL
       *  Desription:
-      *      "Gets" Named Shared Memory (KWI_NSM.MEM) created in 
-      *      KWI_NSM1.CBL. Clears semaphore (KWI_NSM.SEM) created
-      *      in KWI_NSM1.CBL to signal that NSM was retrieved
+      *      "Gets" Named Shared Memory (KWI_NSM.MEM) created in
+      *      KWI_NSM1.CBL. Reads the handoff payload out of the
+      *      segment (see KWI_NSM.CPY), counts the business data
+      *      records actually present, writes that count back into
+      *      NSM-CONSUMED-COUNT so the parent can reconcile what it
+      *      staged against what was received, and marks the segment
+      *      complete. Clears semaphore (KWI_NSM.SEM) created in
+      *      KWI_NSM1.CBL to signal that NSM was retrieved
       *      successfully.
       *
       ****************************************************************
@@ -20,27 +25,55 @@
       *     as well.)
       *
       ****************************************************************
+        identification division.
+        program-id. KWI_NSM2.
+
+        environment division.
+        configuration section.
         special-names.
             call-convention 3 is APIENTRY.
 
+        input-output section.
+        file-control.
+      ****************************************************************
+      *  Shared audit log written on every Dos API return code.
+      ****************************************************************
+            select LOG-FILE assign to "KWINSM.LOG"
+                organization is line sequential
+                file status is WS-LOG-FILE-STATUS.
+
+        data division.
+        file section.
+        FD  LOG-FILE.
+            copy KWI_LOG.
+
         working-storage section.
 
         01  RC                   PIC 9(4) COMP-5 VALUE 0.
- 
+        01  WS-LOG-FILE-STATUS   PIC X(02) VALUE "00".
+
+      ****************************************************************
+      *  Run-id and job name this step was started for.  Parsed off
+      *  the command line KWI_NSM1 built in START-ARGS so this
+      *  program rebuilds the exact same segment and semaphore names
+      *  as the parent, even when several job streams run at once.
+      ****************************************************************
+        01  WS-COMMAND-LINE      PIC X(40) VALUE SPACE.
+        01  WS-RUN-ID            PIC X(08) VALUE "DEFAULT".
+        01  WS-JOB-NAME          PIC X(08) VALUE SPACE.
+
       ****************************************************************
       *  Fields used to access system semaphore
       ****************************************************************
         01  Semaphore-fields.
             05 sem-handle       USAGE IS POINTER.
-            05 sem-name         PIC X(30) 
-                                VALUE "\SEM\KWI_NSM.SEM" & X'00'.
- 
+            05 sem-name         PIC X(40) VALUE SPACE.
+
       ****************************************************************
       *  Fields used to access Named Shared Memory
       ****************************************************************
         01  seg-fields.
-            05  seg-name        PIC X(30)
-                                VALUE "\SHAREMEM\KWI_NSM.MEM"& X'00'.
+            05  seg-name        PIC X(40) VALUE SPACE.
             05  seg-ptr.
                 10  seg-zero        PIC 9(4) COMP-5 VALUE ZERO.
  
@@ -55,9 +88,14 @@
             05  seg-selector-pt           REDEFINES seg-selector-ptr.
                 10 seg-selectors-pointer  USAGE IS POINTER.
 
+        linkage section.
+            copy KWI_NSM.
+
         procedure division APIENTRY.
         main section.
 
+        PERFORM build-resource-names.
+
       *****************************************************************
       *  Obrain selector for Named Shared Memory (NSM) allocated in
       *  parent program
@@ -67,10 +105,23 @@
                 BY REFERENCE seg-selector
            RETURNING RC
 
+           MOVE "DosGetShrSeg" TO LOG-API-NAME
+           MOVE RC TO LOG-RETURN-CODE
+           PERFORM write-audit-log-entry
+
            IF RC NOT = 0
                EXIT PROGRAM RETURNING RC
            End-If.
 
+      *****************************************************************
+      *  Read the handoff payload out of the segment, count the
+      *  business data records actually present, and mark it
+      *  complete.
+      *****************************************************************
+        SET ADDRESS OF NSM-SEGMENT TO seg-pointer.
+        PERFORM consume-handoff-payload.
+        SET NSM-STATUS-COMPLETE TO TRUE.
+
       *****************************************************************
       *  Optain handle for system semaphore created in parent program
       *****************************************************************
@@ -79,6 +130,10 @@
                 BY REFERENCE sem-name
            RETURNING RC
 
+           MOVE "DosOpenSem" TO LOG-API-NAME
+           MOVE RC TO LOG-RETURN-CODE
+           PERFORM write-audit-log-entry
+
            IF RC NOT = 0
                EXIT PROGRAM RETURNING RC
            End-If.
@@ -91,6 +146,10 @@
                 BY VALUE sem-handle
                 RETURNING RC
 
+           MOVE "DosSemClear" TO LOG-API-NAME
+           MOVE RC TO LOG-RETURN-CODE
+           PERFORM write-audit-log-entry
+
            IF RC NOT = 0
                EXIT PROGRAM RETURNING RC
            End-If.
@@ -101,10 +160,80 @@
         CALL APIENTRY "DosCloseSem" USING
                         BY VALUE sem-handle
                 RETURNING RC
+                MOVE "DosCloseSem" TO LOG-API-NAME
+                MOVE RC TO LOG-RETURN-CODE
+                PERFORM write-audit-log-entry
                 IF RC NOT = 0
                     EXIT PROGRAM RETURNING RC
                 End-If.
 
         GOBACK.
 
+      *****************************************************************
+      *  Count the business data records KWI_NSM1 actually staged
+      *  into the segment, and write that count back into the header
+      *  as NSM-CONSUMED-COUNT so the parent can reconcile it against
+      *  what it staged to disk before signalling this program.
+      *****************************************************************
+        consume-handoff-payload section.
+        MOVE 0 TO NSM-CONSUMED-COUNT.
+        PERFORM count-one-transaction-record
+            VARYING NSM-DATA-IDX FROM 1 BY 1
+            UNTIL NSM-DATA-IDX > NSM-RECORD-COUNT.
+
+        count-one-transaction-record section.
+        IF NSM-TRANS-ID (NSM-DATA-IDX) NOT = SPACE
+            ADD 1 TO NSM-CONSUMED-COUNT
+        END-IF.
+
+      ****************************************************************
+      *  Append one line to the shared KWI_NSM audit log for the Dos
+      *  API call whose name and return code were just moved to
+      *  LOG-API-NAME/LOG-RETURN-CODE.
+      ****************************************************************
+        write-audit-log-entry section.
+        MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+        MOVE WS-RUN-ID TO LOG-RUN-ID.
+        MOVE "KWI_NSM2" TO LOG-PROGRAM-ID.
+        OPEN EXTEND LOG-FILE.
+        IF WS-LOG-FILE-STATUS NOT = "00"
+            DISPLAY "KWI_NSM2: unable to open KWINSM.LOG - status "
+                    WS-LOG-FILE-STATUS
+            EXIT PROGRAM RETURNING 9999
+        END-IF.
+        WRITE LOG-RECORD.
+        CLOSE LOG-FILE.
+
+      *****************************************************************
+      *  Parse the run-id and job name KWI_NSM1 passed on the command
+      *  line and rebuild the matching segment and semaphore names.
+      *****************************************************************
+        build-resource-names section.
+        ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+        IF WS-COMMAND-LINE NOT = SPACE
+            UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+                INTO WS-RUN-ID WS-JOB-NAME
+            END-UNSTRING
+        END-IF.
+
+        MOVE SPACE TO seg-name.
+        STRING '\SHAREMEM\' DELIMITED BY SIZE
+               WS-RUN-ID DELIMITED BY SPACE
+               '.' DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SPACE
+               '.MEM' DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+            INTO seg-name
+        END-STRING.
+
+        MOVE SPACE TO sem-name.
+        STRING '\SEM\' DELIMITED BY SIZE
+               WS-RUN-ID DELIMITED BY SPACE
+               '.' DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SPACE
+               '.SEM' DELIMITED BY SIZE
+               X'00' DELIMITED BY SIZE
+            INTO sem-name
+        END-STRING.
+
 
\ No newline at end of file
