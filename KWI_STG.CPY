@@ -0,0 +1,32 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_STG.CPY
+      *  Desription:
+      *      Record layout for the KWI_NSM1 shared-memory staging
+      *      file.  KWI_NSM1 writes the same payload it places in the
+      *      NSM segment to this disk file before it signals the
+      *      semaphore, so the batch of transactions can be recovered
+      *      if the box goes down before the handoff is consumed.
+      *      The first record for a handoff is the header record
+      *      (STG-REC-HEADER); one detail record (STG-REC-DETAIL)
+      *      follows for every business data record staged.
+      ****************************************************************
+        01  STG-RECORD.
+            05  STG-RUN-ID              PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  STG-JOB-NAME            PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  STG-REC-TYPE            PIC X(01).
+                88  STG-REC-HEADER          VALUE 'H'.
+                88  STG-REC-DETAIL          VALUE 'D'.
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  STG-REC-BODY            PIC X(100).
+            05  STG-HEADER-BODY REDEFINES STG-REC-BODY.
+                10  STG-HDR-RECORD-COUNT    PIC 9(05).
+                10  STG-HDR-STATUS          PIC X(01).
+                10  FILLER                  PIC X(94).
+            05  STG-DETAIL-BODY REDEFINES STG-REC-BODY.
+                10  STG-TRANS-ID            PIC X(10).
+                10  STG-TRANS-DATA          PIC X(90).
