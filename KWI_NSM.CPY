@@ -0,0 +1,32 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_NSM.CPY
+      *  Desription:
+      *      Record layout mapped onto the Named Shared Memory (NSM)
+      *      segment allocated by KWI_NSM1 and retrieved by KWI_NSM2.
+      *      A header carries the number of business data records
+      *      staged in the table and a status flag for the handoff;
+      *      the table itself carries the business data records being
+      *      handed off.  KWI_NSM2 writes NSM-CONSUMED-COUNT back into
+      *      the header with how many of those records it actually
+      *      read, so KWI_NSM1 can reconcile what it staged against
+      *      what the child reports it received.  Map this layout
+      *      onto the segment with
+      *      SET ADDRESS OF NSM-SEGMENT TO <segment pointer>.
+      ****************************************************************
+        01  NSM-SEGMENT.
+            05  NSM-HEADER.
+                10  NSM-RECORD-COUNT    PIC 9(05) COMP-5.
+                10  NSM-STATUS          PIC X(01).
+                    88  NSM-STATUS-READY        VALUE 'R'.
+                    88  NSM-STATUS-COMPLETE     VALUE 'C'.
+                    88  NSM-STATUS-ERROR        VALUE 'E'.
+                10  NSM-CONSUMED-COUNT  PIC 9(05) COMP-5.
+                10  FILLER                  PIC X(09).
+            05  NSM-DATA-TABLE.
+                10  NSM-DATA-RECORD OCCURS 300 TIMES
+                                     INDEXED BY NSM-DATA-IDX.
+                    15  NSM-TRANS-ID        PIC X(10).
+                    15  NSM-TRANS-DATA      PIC X(90).
