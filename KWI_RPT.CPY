@@ -0,0 +1,28 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_RPT.CPY
+      *  Desription:
+      *      Record layout for the KWI_NSM1 morning control report.
+      *      One record is written per handoff step so operations can
+      *      confirm every overnight handoff completed cleanly without
+      *      having to infer success from the downstream file turning
+      *      up.
+      ****************************************************************
+        01  RPT-RECORD.
+            05  RPT-RUN-ID              PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-JOB-NAME            PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-START-TIME          PIC X(21).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-END-TIME            PIC X(21).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-CODE-TERMINATE      PIC 9(04).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-CODE-RESULT         PIC 9(04).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-SEMWAIT-RC          PIC 9(04).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  RPT-STATUS              PIC X(09).
