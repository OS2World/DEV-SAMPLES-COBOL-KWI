@@ -0,0 +1,18 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_TRN.CPY
+      *  Desription:
+      *      Record layout for the KWI_NSM1 transaction source file.
+      *      Carries the business data records to be handed off for
+      *      each job named in the control file; KWI_NSM1 loads every
+      *      record whose job name matches the step it is running
+      *      into the NSM segment before signalling the child.
+      ****************************************************************
+        01  TRN-RECORD.
+            05  TRN-JOB-NAME            PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  TRN-TRANS-ID            PIC X(10).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  TRN-TRANS-DATA          PIC X(90).
