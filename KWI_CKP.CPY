@@ -0,0 +1,22 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_CKP.CPY
+      *  Desription:
+      *      Record layout for the KWI_NSM1 checkpoint/restart file.
+      *      One record is appended after each handoff step that
+      *      completes successfully, so a restart of the run can skip
+      *      every step already checkpointed and rework only the step
+      *      that failed.
+      ****************************************************************
+        01  CKP-RECORD.
+            05  CKP-RUN-ID              PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  CKP-STEP-NUMBER         PIC 9(04).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  CKP-JOB-NAME            PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  CKP-RETURN-CODE         PIC 9(04).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  CKP-TIMESTAMP           PIC X(21).
