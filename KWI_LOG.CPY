@@ -0,0 +1,21 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_LOG.CPY
+      *  Desription:
+      *      Record layout for the shared KWI_NSM audit/error log.
+      *      One record is written for every Dos API return code
+      *      checked in KWI_NSM1 and KWI_NSM2, so a failed overnight
+      *      handoff can be traced to the exact call that failed.
+      ****************************************************************
+        01  LOG-RECORD.
+            05  LOG-TIMESTAMP           PIC X(21).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  LOG-RUN-ID              PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  LOG-PROGRAM-ID          PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  LOG-API-NAME            PIC X(15).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  LOG-RETURN-CODE         PIC 9(04).
