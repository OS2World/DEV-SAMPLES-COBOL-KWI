@@ -5,10 +5,13 @@
       *  Program:
       *      KWI_NSM1.CBL
       *  Desription:
-      *      Allocates 32K of Named Shared Memory (NSM).  Creates a
-      *      system semaphore so child process can signal receipt of 
-      *      NSM.  Launches child process and waits for semaphore 
-      *      to clear.
+      *      Drives a chain of Named Shared Memory (NSM) handoffs.
+      *      Reads a control file naming each handoff step (a job
+      *      name and the child program to launch for it) and, for
+      *      each step, allocates 32K of NSM, creates a system
+      *      semaphore so the child process can signal receipt of the
+      *      NSM, launches the child process, and waits for the
+      *      semaphore to clear.
       ****************************************************************
 
       ****************************************************************
@@ -19,17 +22,67 @@
       *     as well.)
       *
       ****************************************************************
+        identification division.
+        program-id. KWI_NSM1.
+
+        environment division.
+        configuration section.
         special-names.
             call-convention 3 is APIENTRY.
 
+        input-output section.
+        file-control.
+      ****************************************************************
+      *  Control file naming the chain of handoff steps to drive, and
+      *  the shared audit log written on every Dos API return code.
+      ****************************************************************
+            select CTL-FILE assign to "KWINSM.CTL"
+                organization is line sequential
+                file status is WS-FILE-STATUS.
+            select LOG-FILE assign to "KWINSM.LOG"
+                organization is line sequential
+                file status is WS-LOG-FILE-STATUS.
+            select RPT-FILE assign to "KWINSM.RPT"
+                organization is line sequential
+                file status is WS-RPT-FILE-STATUS.
+            select CKP-FILE assign to "KWINSM.CKP"
+                organization is line sequential
+                file status is WS-CKP-FILE-STATUS.
+            select STG-FILE assign to "KWINSM.STG"
+                organization is line sequential
+                file status is WS-STG-FILE-STATUS.
+      ****************************************************************
+      *  Transaction source file naming, per job, the business data
+      *  records to stage into the NSM segment for that step.
+      ****************************************************************
+            select TRN-FILE assign to "KWINSM.TRN"
+                organization is line sequential
+                file status is WS-TRN-FILE-STATUS.
+
+        data division.
+        file section.
+        FD  CTL-FILE.
+            copy KWI_CTL.
+        FD  LOG-FILE.
+            copy KWI_LOG.
+        FD  RPT-FILE.
+            copy KWI_RPT.
+        FD  CKP-FILE.
+            copy KWI_CKP.
+        FD  STG-FILE.
+            copy KWI_STG.
+        FD  TRN-FILE.
+            copy KWI_TRN.
+
         working-storage section.
       ****************************************************************
       *  Constants used to create and access system semaphore
       ****************************************************************
            78 SEM-EXCLUSIVE             VALUE 0.
            78 SEM-NOT-EXCLUSIVE         VALUE 1.
-           78 SEM-WAIT                  VALUE -1.
            78 SEM-RETURN                VALUE 0.
+           78 ERROR-TIMEOUT             VALUE 640.
+           78 DEFAULT-SEM-TIMEOUT-MS    VALUE 30000.
 
       ****************************************************************
       *  Constants used to launch child process
@@ -41,19 +94,24 @@
            78 EXEC-TRACE                VALUE 3.
            78 EXEC-BACKGROUND           VALUE 4.
            78 EXEC-LOAD                 VALUE 5.
+           78 TC-EXIT                   VALUE 0.
+           78 RC-RECONCILE-MISMATCH     VALUE 9999.
+           78 RC-TRANSACTIONS-TRUNCATED VALUE 9998.
 
 
         01  RC          PIC 9(4) COMP-5 VALUE 0.
- 
+
       ****************************************************************
-      *  Fields used to allocate and access Named Shared Memory
+      *  Fields used to allocate and access Named Shared Memory.  The
+      *  name is built per step from the run-id and job name (see
+      *  BUILD-RESOURCE-NAMES) so independent job streams never
+      *  collide over one named segment.
       ****************************************************************
         01  seg-fields.
-            05  seg-name        PIC X(30)
-                                VALUE '\SHAREMEM\KWI_NSM.MEM'& X'00'.
+            05  seg-name        PIC X(40) VALUE SPACE.
             05  seg-ptr.
                 10  seg-zero            PIC 9(4) COMP-5 VALUE ZERO.
- 
+
                 10  seg-selector        PIC 9(4) COMP-5.
             05  seg-pt                  REDEFINES seg-ptr.
                 10 seg-pointer          USAGE IS POINTER.
@@ -69,87 +127,558 @@
       ****************************************************************
         01 Semaphore-fields.
            05  sem-handle         USAGE IS POINTER.
-           05  sem-name           PIC X(30)
-                                  VALUE '\SEM\KWI_NSM.SEM' & X'00'.
+           05  sem-name           PIC X(40) VALUE SPACE.
 
       ****************************************************************
-      *  Fields used to start child process.
+      *  Fields used to start child process.  The child program name
+      *  is built into WS-START-PGM from the control file's program
+      *  name for this step instead of being a fixed literal.  The
+      *  run-id and job name are passed on START-ARGS so the child
+      *  can rebuild the same resource names (see BUILD-RESOURCE-NAMES
+      *  below and the matching logic in KWI_NSM2).
       ****************************************************************
         01  START-FIELDS.
             05  START-FAIL-NAME         PIC X(30) VALUE x'00'.
-            05  START-ARGS              PIC X(13) VALUE x'00'.
+            05  START-ARGS              PIC X(26) VALUE x'00'.
             05  START-ENV               PIC X(15) VALUE x'00'.
-            05  START-PGM               PIC X(15) 
-                                        VALUE 'KWI_NSM2.EXE' & x'00'.
             05  RESULTCODES.
                 10 RESULTCODES-codeTerminate    PIC 9(4) COMP-5.
                 10 RESULTCODES-codeResult       PIC 9(4) COMP-5.
 
+        01  WS-START-PGM                PIC X(16) VALUE SPACE.
+
+      ****************************************************************
+      *  Fields used to drive the chain of handoff steps named in the
+      *  control file.
+      ****************************************************************
+        01  WS-FILE-STATUS              PIC X(02) VALUE "00".
+        01  WS-LOG-FILE-STATUS          PIC X(02) VALUE "00".
+        01  WS-RPT-FILE-STATUS          PIC X(02) VALUE "00".
+        01  WS-STG-FILE-STATUS          PIC X(02) VALUE "00".
+        01  WS-TRN-FILE-STATUS          PIC X(02) VALUE "00".
+        01  WS-SEM-TIMEOUT-MS           PIC 9(08) COMP-5 VALUE ZERO.
+        01  CTL-EOF-SWITCH              PIC X(01) VALUE "N".
+            88  CTL-EOF                     VALUE "Y".
+        01  TRN-EOF-SWITCH              PIC X(01) VALUE "N".
+            88  TRN-EOF                     VALUE "Y".
+
+      ****************************************************************
+      *  Run-id identifying this job stream.  Taken from the command
+      *  line so two job streams running concurrently (e.g. two
+      *  overnight batch windows overlapping) never share one NSM
+      *  segment or semaphore name.  Defaults to DEFAULT when the
+      *  command line is blank.
+      ****************************************************************
+        01  WS-COMMAND-LINE             PIC X(40) VALUE SPACE.
+        01  WS-RUN-ID                   PIC X(08) VALUE "DEFAULT".
+
+      ****************************************************************
+      *  Fields used to write the morning control report - one
+      *  record per handoff step so operations can confirm every
+      *  overnight handoff completed without combing the audit log.
+      ****************************************************************
+        01  WS-RPT-START-TIME           PIC X(21) VALUE SPACE.
+        01  WS-SEMWAIT-RC               PIC 9(04) VALUE ZERO.
+        01  WS-RPT-STATUS               PIC X(09) VALUE SPACE.
+
+      ****************************************************************
+      *  Fields used to checkpoint each handoff step that completes
+      *  successfully, and to restart a run so it skips every step
+      *  already checkpointed and reworks only the step that failed.
+      *  A restart is requested by giving RESTART as a second word on
+      *  the command line, after the run-id.
+      ****************************************************************
+        01  WS-RESTART-FLAG             PIC X(08) VALUE SPACE.
+        01  WS-RESTART-MODE-SWITCH      PIC X(01) VALUE "N".
+            88  WS-RESTART-MODE             VALUE "Y".
+        01  WS-CKP-FILE-STATUS          PIC X(02) VALUE "00".
+        01  WS-STEP-NUMBER               PIC 9(04) COMP-5 VALUE ZERO.
+        01  CKP-EOF-SWITCH               PIC X(01) VALUE "N".
+            88  CKP-EOF                      VALUE "Y".
+        01  CKP-FOUND-SWITCH             PIC X(01) VALUE "N".
+            88  CKP-JOB-FOUND                VALUE "Y".
+
+      ****************************************************************
+      *  In-memory table of job names already checkpointed for this
+      *  run-id, loaded from KWINSM.CKP when restarting.  Sized to
+      *  CKP-STEP-NUMBER's own 4-digit width (KWI_CKP.CPY), since a
+      *  run can never checkpoint more steps than that field can
+      *  count; CKP-TABLE-COUNT is never advanced past the table's
+      *  maximum occurrence, so a run with more prior checkpoints than
+      *  that is loaded only up to the table's capacity rather than
+      *  subscripting out of bounds.
+      ****************************************************************
+        01  CKP-TABLE.
+            05  CKP-TABLE-COUNT         PIC 9(04) COMP-5 VALUE ZERO.
+            05  CKP-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                                DEPENDING ON CKP-TABLE-COUNT
+                                INDEXED BY CKP-IDX.
+                10  CKP-TABLE-JOB-NAME  PIC X(08) VALUE SPACE.
+
+      ****************************************************************
+      *  Fields used to stage the NSM payload to disk and reconcile
+      *  the staged record count against what the NSM segment shows
+      *  once the child has signalled receipt.
+      ****************************************************************
+        01  WS-STAGED-RECORD-COUNT      PIC 9(05) COMP-5 VALUE ZERO.
+        01  WS-CONSUMED-RECORD-COUNT    PIC 9(05) COMP-5 VALUE ZERO.
+        01  WS-STG-IDX                  PIC 9(05) COMP-5 VALUE ZERO.
+        01  WS-TRN-DROPPED-COUNT        PIC 9(05) COMP-5 VALUE ZERO.
+
+        linkage section.
+            copy KWI_NSM.
+
         procedure division APIENTRY.
         main section.
 
       ****************************************************************
-      *  Allocate Named Shared Memory
+      *  Drive every handoff step named in the control file.
       ****************************************************************
-        CALL APIENTRY "DosAllocShrSeg" USING
-                        BY value 32768 SIZE 2
-                        BY REFERENCE seg-name
-                        BY REFERENCE seg-selector
-                RETURNING RC
-                IF RC NOT = 0
-                    EXIT PROGRAM RETURNING RC
-                End-If.
+        accept WS-COMMAND-LINE from command-line.
+        if WS-COMMAND-LINE not = space
+            unstring WS-COMMAND-LINE delimited by all space
+                into WS-RUN-ID WS-RESTART-FLAG
+            end-unstring
+        end-if.
+        if WS-RESTART-FLAG = "RESTART"
+            set WS-RESTART-MODE to true
+            perform load-checkpoint-table
+        end-if.
+
+        open input CTL-FILE.
+        if WS-FILE-STATUS not = "00"
+            exit program returning 9999
+        end-if.
+
+        perform process-control-file until CTL-EOF.
+
+        close CTL-FILE.
+        goback.
 
       ****************************************************************
-      *  Create System Semaphore
+      *  Read one control record and, if it is not end of file,
+      *  process the handoff step it names.  A step is only
+      *  checkpointed when it reconciles cleanly - a step flagged
+      *  MISMATCH by RECONCILE-STAGED-PAYLOAD is left off the
+      *  checkpoint file so a later RESTART reworks it instead of
+      *  skipping over lost or extra data.
       ****************************************************************
-        CALL APIENTRY "DosCreateSem" USING
-                        BY VALUE SEM-NOT-EXCLUSIVE SIZE 2
-                        BY REFERENCE sem-handle
-                        BY REFERENCE sem-name
-                RETURNING RC
-                IF RC NOT = 0
-                   EXIT PROGRAM RETURNING RC
-                End-If.
+        process-control-file section.
+        perform read-control-record.
+        if not CTL-EOF
+            add 1 to WS-STEP-NUMBER
+            perform check-step-checkpointed
+            if CKP-JOB-FOUND
+                display "KWI_NSM1: skipping already checkpointed job "
+                        CTL-JOB-NAME
+            else
+                perform run-one-handoff-step
+                if WS-RPT-STATUS = "COMPLETE"
+                    perform write-checkpoint-record
+                else
+                    display "KWI_NSM1: not checkpointing job "
+                            CTL-JOB-NAME " - status " WS-RPT-STATUS
+                end-if
+            end-if
+        end-if.
+
+        read-control-record section.
+        read CTL-FILE into CTL-RECORD
+            at end set CTL-EOF to true
+        end-read.
 
       ****************************************************************
-      *  Set Semaphore so it can be cleared by child process
+      *  Load every checkpoint already recorded for this run-id into
+      *  CKP-TABLE, so a restart can skip the steps it names.
       ****************************************************************
-        CALL APIENTRY "DosSemSet" USING
-                        BY VALUE sem-handle
-                RETURNING RC
-                IF RC NOT = 0
-                   EXIT PROGRAM RETURNING RC
-                End-If.
+        load-checkpoint-table section.
+        open input CKP-FILE.
+        if WS-CKP-FILE-STATUS = "00"
+            perform process-checkpoint-record until CKP-EOF
+            close CKP-FILE
+        end-if.
+
+        process-checkpoint-record section.
+        perform read-checkpoint-record.
+        if not CKP-EOF and CKP-RUN-ID = WS-RUN-ID
+                       and CKP-TABLE-COUNT < 9999
+            add 1 to CKP-TABLE-COUNT
+            move CKP-JOB-NAME to CKP-TABLE-JOB-NAME (CKP-TABLE-COUNT)
+        end-if.
+
+        read-checkpoint-record section.
+        read CKP-FILE into CKP-RECORD
+            at end set CKP-EOF to true
+        end-read.
+
+      ****************************************************************
+      *  Determine whether the current control record's job was
+      *  already checkpointed on a prior run (only possible when
+      *  restarting - an ordinary run never has anything to skip).
+      ****************************************************************
+        check-step-checkpointed section.
+        move "N" to CKP-FOUND-SWITCH.
+        if WS-RESTART-MODE
+            set CKP-IDX to 1
+            search CKP-TABLE-ENTRY
+                at end
+                    move "N" to CKP-FOUND-SWITCH
+                when CKP-TABLE-JOB-NAME (CKP-IDX) = CTL-JOB-NAME
+                    move "Y" to CKP-FOUND-SWITCH
+            end-search
+        end-if.
 
       ****************************************************************
-      *  Launch child process
+      *  Record that this step completed successfully so a later
+      *  restart of the same run-id can skip it.
       ****************************************************************
-        CALL APIENTRY "DosExecPgm" USING
-                        BY REFERENCE START-FAIL-NAME
-                        BY VALUE     FILE-NAME-SIZE SIZE 2
-                        BY VALUE     EXEC-ASYNC     SIZE 2
-                        BY REFERENCE START-ARGS
-                        BY REFERENCE START-ENV
-                        BY REFERENCE RESULTCODES
-                        BY REFERENCE START-PGM
-                RETURNING RC
-                IF RC NOT = 0
-                    EXIT PROGRAM RETURNING RC
-                End-If.
+        write-checkpoint-record section.
+        move WS-RUN-ID to CKP-RUN-ID.
+        move WS-STEP-NUMBER to CKP-STEP-NUMBER.
+        move CTL-JOB-NAME to CKP-JOB-NAME.
+        move WS-SEMWAIT-RC to CKP-RETURN-CODE.
+        move function current-date to CKP-TIMESTAMP.
+        open extend CKP-FILE.
+        if WS-CKP-FILE-STATUS not = "00"
+            display "KWI_NSM1: unable to open KWINSM.CKP - status "
+                    WS-CKP-FILE-STATUS
+            exit program returning 9999
+        end-if.
+        write CKP-RECORD.
+        close CKP-FILE.
 
       ****************************************************************
-      *  Wait for semaphore to be cleared
+      *  Build the segment name, semaphore name, and child start-up
+      *  argument string for this step from WS-RUN-ID and the
+      *  control record's job name, so concurrent job streams never
+      *  collide over one named segment or semaphore.
       ****************************************************************
-        CALL APIENTRY "DosSemWait" USING
-                        BY VALUE sem-handle
-                        BY VALUE SEM-WAIT
-                RETURNING RC
+        build-resource-names section.
+        move space to seg-name.
+        string '\SHAREMEM\' delimited by size
+               WS-RUN-ID delimited by space
+               '.' delimited by size
+               CTL-JOB-NAME delimited by space
+               '.MEM' delimited by size
+               x'00' delimited by size
+            into seg-name
+        end-string.
 
-                IF RC NOT = 0
-                    EXIT PROGRAM RETURNING RC
-                End-If.
+        move space to sem-name.
+        string '\SEM\' delimited by size
+               WS-RUN-ID delimited by space
+               '.' delimited by size
+               CTL-JOB-NAME delimited by space
+               '.SEM' delimited by size
+               x'00' delimited by size
+            into sem-name
+        end-string.
 
-       GOBACK.
+      ****************************************************************
+      *  Build the run-id/job-name argument string the same way every
+      *  other command-line consumer in this change set parses one:
+      *  a single space-separated, NUL-terminated string.  KWI_NSM2's
+      *  own BUILD-RESOURCE-NAMES (and KWI_NSM1's and KWI_NSMC's
+      *  command-line parsing) all split on space, so the child's
+      *  ACCEPT FROM COMMAND-LINE must see the two tokens space-
+      *  delimited, not NUL-delimited.
+      ****************************************************************
+        move space to START-ARGS.
+        string WS-RUN-ID delimited by space
+               ' ' delimited by size
+               CTL-JOB-NAME delimited by space
+               x'00' delimited by size
+            into START-ARGS
+        end-string.
+
+      ****************************************************************
+      *  Run one NSM handoff step: allocate the segment, create the
+      *  semaphore, launch the child program named in the control
+      *  record, and wait for it to signal receipt.
+      ****************************************************************
+        run-one-handoff-step section.
+        move space to WS-START-PGM.
+        move CTL-PROGRAM-NAME to WS-START-PGM.
+        inspect WS-START-PGM replacing first space by x'00'.
 
-
\ No newline at end of file
+        move function current-date to WS-RPT-START-TIME.
+        move 0 to RESULTCODES-codeTerminate.
+        move 0 to RESULTCODES-codeResult.
+        move 0 to WS-SEMWAIT-RC.
+
+        perform build-resource-names.
+
+        call APIENTRY "DosAllocShrSeg" using
+                        by value 32768 size 2
+                        by reference seg-name
+                        by reference seg-selector
+                returning RC
+        end-call.
+        move "DosAllocShrSeg" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC not = 0
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+
+        call APIENTRY "DosCreateSem" using
+                        by value SEM-NOT-EXCLUSIVE size 2
+                        by reference sem-handle
+                        by reference sem-name
+                returning RC
+        end-call.
+        move "DosCreateSem" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC not = 0
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+
+      ****************************************************************
+      *  Map the structured NSM-SEGMENT layout onto the segment and
+      *  initialize its header before the child attaches to it.
+      ****************************************************************
+        set address of NSM-SEGMENT to seg-pointer.
+        perform load-transaction-records.
+        set NSM-STATUS-READY to true.
+
+      ****************************************************************
+      *  Stage the same payload to a durable disk file before the
+      *  child is ever told the NSM is ready, so the batch can be
+      *  recovered even if the box goes down before it is consumed.
+      ****************************************************************
+        perform stage-handoff-payload.
+
+        call APIENTRY "DosSemSet" using
+                        by value sem-handle
+                returning RC
+        end-call.
+        move "DosSemSet" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC not = 0
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+
+        call APIENTRY "DosExecPgm" using
+                        by reference START-FAIL-NAME
+                        by value     FILE-NAME-SIZE SIZE 2
+                        by value     EXEC-ASYNC     SIZE 2
+                        by reference START-ARGS
+                        by reference START-ENV
+                        by reference RESULTCODES
+                        by reference WS-START-PGM
+                returning RC
+        end-call.
+        move "DosExecPgm" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC not = 0
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+
+      ****************************************************************
+      *  DosExecPgm can return success yet still report an abnormal
+      *  termination code for the child it just launched (for example
+      *  the child couldn't find its own run-time support).  Check
+      *  RESULTCODES before ever waiting on the semaphore, since a
+      *  child that never really started will never clear it.
+      ****************************************************************
+        if RESULTCODES-codeTerminate not = TC-EXIT
+                       or RESULTCODES-codeResult not = 0
+            move "DosExecPgm" to LOG-API-NAME
+            move RESULTCODES-codeTerminate to LOG-RETURN-CODE
+            perform write-audit-log-entry
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RESULTCODES-codeTerminate
+        end-if.
+
+        if CTL-TIMEOUT-MS = 0
+            move DEFAULT-SEM-TIMEOUT-MS to WS-SEM-TIMEOUT-MS
+        else
+            move CTL-TIMEOUT-MS to WS-SEM-TIMEOUT-MS
+        end-if.
+
+        call APIENTRY "DosSemWait" using
+                        by value sem-handle
+                        by value WS-SEM-TIMEOUT-MS
+                returning RC
+        end-call.
+        move "DosSemWait" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        move RC to WS-SEMWAIT-RC.
+
+      ****************************************************************
+      *  A bounded wait gives a distinct return path for a child that
+      *  hangs or dies before clearing the semaphore, instead of
+      *  blocking the batch window forever on an indefinite wait.
+      ****************************************************************
+        if RC = ERROR-TIMEOUT
+            display "KWI_NSM1: semaphore wait timed out for job "
+                    CTL-JOB-NAME
+            move "TIMEOUT" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+        if RC not = 0
+            move "FAILED" to WS-RPT-STATUS
+            perform write-control-report-record
+            exit program returning RC
+        end-if.
+
+        perform reconcile-staged-payload.
+
+      ****************************************************************
+      *  Append one line to the shared KWI_NSM audit log for the Dos
+      *  API call whose name and return code were just moved to
+      *  LOG-API-NAME/LOG-RETURN-CODE.
+      ****************************************************************
+        write-audit-log-entry section.
+        move function current-date to LOG-TIMESTAMP.
+        move WS-RUN-ID to LOG-RUN-ID.
+        move "KWI_NSM1" to LOG-PROGRAM-ID.
+        open extend LOG-FILE.
+        if WS-LOG-FILE-STATUS not = "00"
+            display "KWI_NSM1: unable to open KWINSM.LOG - status "
+                    WS-LOG-FILE-STATUS
+            exit program returning 9999
+        end-if.
+        write LOG-RECORD.
+        close LOG-FILE.
+
+      ****************************************************************
+      *  Write one morning control report record for the handoff step
+      *  that just finished, so operations can confirm it from
+      *  RPT-STATUS without having to read the audit log.
+      ****************************************************************
+        write-control-report-record section.
+        move WS-RUN-ID to RPT-RUN-ID.
+        move CTL-JOB-NAME to RPT-JOB-NAME.
+        move WS-RPT-START-TIME to RPT-START-TIME.
+        move function current-date to RPT-END-TIME.
+        move RESULTCODES-codeTerminate to RPT-CODE-TERMINATE.
+        move RESULTCODES-codeResult to RPT-CODE-RESULT.
+        move WS-SEMWAIT-RC to RPT-SEMWAIT-RC.
+        move WS-RPT-STATUS to RPT-STATUS.
+        open extend RPT-FILE.
+        if WS-RPT-FILE-STATUS not = "00"
+            display "KWI_NSM1: unable to open KWINSM.RPT - status "
+                    WS-RPT-FILE-STATUS
+            exit program returning 9999
+        end-if.
+        write RPT-RECORD.
+        close RPT-FILE.
+
+      ****************************************************************
+      *  Write the header record and one detail record per business
+      *  data record currently in the NSM segment to the durable
+      *  staging file, and remember how many records were staged so
+      *  RECONCILE-STAGED-PAYLOAD can check nothing was lost.
+      ****************************************************************
+        stage-handoff-payload section.
+        move WS-RUN-ID to STG-RUN-ID.
+        move CTL-JOB-NAME to STG-JOB-NAME.
+        set STG-REC-HEADER to true.
+        move NSM-RECORD-COUNT to STG-HDR-RECORD-COUNT.
+        move NSM-STATUS to STG-HDR-STATUS.
+        open extend STG-FILE.
+        if WS-STG-FILE-STATUS not = "00"
+            display "KWI_NSM1: unable to open KWINSM.STG - status "
+                    WS-STG-FILE-STATUS
+            exit program returning 9999
+        end-if.
+        write STG-RECORD.
+
+        move NSM-RECORD-COUNT to WS-STAGED-RECORD-COUNT.
+        perform write-staging-detail-record
+            varying WS-STG-IDX from 1 by 1
+            until WS-STG-IDX > NSM-RECORD-COUNT.
+
+        close STG-FILE.
+
+      ****************************************************************
+      *  Append one business data record to the staging file.  The
+      *  file is opened once for the whole step by STAGE-HANDOFF-
+      *  PAYLOAD, not once per detail record.
+      ****************************************************************
+        write-staging-detail-record section.
+        move WS-RUN-ID to STG-RUN-ID.
+        move CTL-JOB-NAME to STG-JOB-NAME.
+        set STG-REC-DETAIL to true.
+        move NSM-TRANS-ID (WS-STG-IDX) to STG-TRANS-ID.
+        move NSM-TRANS-DATA (WS-STG-IDX) to STG-TRANS-DATA.
+        write STG-RECORD.
+
+      ****************************************************************
+      *  Load every transaction record for this step's job from the
+      *  transaction source file into the NSM segment, so the child
+      *  has a real payload to consume instead of an empty table.  If
+      *  more matching records exist than NSM-DATA-TABLE can hold,
+      *  log and display that records were dropped instead of losing
+      *  them without a trace.
+      ****************************************************************
+        load-transaction-records section.
+        move 0 to NSM-RECORD-COUNT.
+        move 0 to WS-TRN-DROPPED-COUNT.
+        open input TRN-FILE.
+        if WS-TRN-FILE-STATUS = "00"
+            perform process-transaction-record until TRN-EOF
+            close TRN-FILE
+        end-if.
+        if WS-TRN-DROPPED-COUNT > 0
+            move "TRNLOAD" to LOG-API-NAME
+            move RC-TRANSACTIONS-TRUNCATED to LOG-RETURN-CODE
+            perform write-audit-log-entry
+            display "KWI_NSM1: transaction source has more records "
+                    "than fit for job " CTL-JOB-NAME " - dropped "
+                    WS-TRN-DROPPED-COUNT
+        end-if.
+
+        process-transaction-record section.
+        perform read-transaction-record.
+        if not TRN-EOF and TRN-JOB-NAME = CTL-JOB-NAME
+            if NSM-RECORD-COUNT < 300
+                add 1 to NSM-RECORD-COUNT
+                move TRN-TRANS-ID to NSM-TRANS-ID (NSM-RECORD-COUNT)
+                move TRN-TRANS-DATA to NSM-TRANS-DATA (NSM-RECORD-COUNT)
+            else
+                add 1 to WS-TRN-DROPPED-COUNT
+            end-if
+        end-if.
+
+        read-transaction-record section.
+        read TRN-FILE into TRN-RECORD
+            at end set TRN-EOF to true
+        end-read.
+
+      ****************************************************************
+      *  Compare the record count staged before the child was
+      *  signalled against the count KWI_NSM2 reports it actually
+      *  consumed out of the NSM segment, so a handoff that lost or
+      *  gained records along the way is flagged on the control
+      *  report instead of passing silently.
+      ****************************************************************
+        reconcile-staged-payload section.
+        move NSM-CONSUMED-COUNT to WS-CONSUMED-RECORD-COUNT.
+        if WS-CONSUMED-RECORD-COUNT not = WS-STAGED-RECORD-COUNT
+            move "RECONCILE" to LOG-API-NAME
+            move RC-RECONCILE-MISMATCH to LOG-RETURN-CODE
+            perform write-audit-log-entry
+            display "KWI_NSM1: record count mismatch for job "
+                    CTL-JOB-NAME " staged " WS-STAGED-RECORD-COUNT
+                    " consumed " WS-CONSUMED-RECORD-COUNT
+            move "MISMATCH" to WS-RPT-STATUS
+        else
+            move "COMPLETE" to WS-RPT-STATUS
+        end-if.
+        perform write-control-report-record.
