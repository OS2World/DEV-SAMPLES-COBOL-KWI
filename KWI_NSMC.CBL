@@ -0,0 +1,223 @@
+
+      $set ans85 mf noosvs defaultbyte"00"
+      ****************************************************************
+      *
+      *  Program:
+      *      KWI_NSMC.CBL
+      *  Desription:
+      *      Cleans up Named Shared Memory (NSM) segments and system
+      *      semaphores left behind by a KWI_NSM1/KWI_NSM2 handoff
+      *      that never completed (a child that crashed before
+      *      clearing its semaphore, or a run aborted by hand).  Runs
+      *      the same control file KWI_NSM1 uses and, for the run-id
+      *      given on the command line, tries to free every segment
+      *      and close every semaphore the chain could have created.
+      *      It is normal for most of these calls to fail with "does
+      *      not exist" - that just means the step completed cleanly
+      *      and left nothing behind, so this program logs every
+      *      attempt but does not abort on a non-zero return code.
+      ****************************************************************
+
+      ****************************************************************
+      *
+      *     Enable the PASCAL calling convention (number 3)
+      *     and call it APIENTRY because it is used for APIENTRY
+      *     functions.  (We will use it for COBOL to COBOL calls
+      *     as well.)
+      *
+      ****************************************************************
+        identification division.
+        program-id. KWI_NSMC.
+
+        environment division.
+        configuration section.
+        special-names.
+            call-convention 3 is APIENTRY.
+
+        input-output section.
+        file-control.
+      ****************************************************************
+      *  Control file naming the chain of handoff steps to check, and
+      *  the shared audit log written on every Dos API return code.
+      ****************************************************************
+            select CTL-FILE assign to "KWINSM.CTL"
+                organization is line sequential
+                file status is WS-FILE-STATUS.
+            select LOG-FILE assign to "KWINSM.LOG"
+                organization is line sequential
+                file status is WS-LOG-FILE-STATUS.
+
+        data division.
+        file section.
+        FD  CTL-FILE.
+            copy KWI_CTL.
+        FD  LOG-FILE.
+            copy KWI_LOG.
+
+        working-storage section.
+
+        01  RC          PIC 9(4) COMP-5 VALUE 0.
+
+      ****************************************************************
+      *  Fields used to locate and free a leftover Named Shared
+      *  Memory segment.  The name is rebuilt from the run-id and
+      *  job name exactly as KWI_NSM1 built it originally.
+      ****************************************************************
+        01  seg-fields.
+            05  seg-name        PIC X(40) VALUE SPACE.
+            05  seg-ptr.
+                10  seg-zero            PIC 9(4) COMP-5 VALUE ZERO.
+                10  seg-selector        PIC 9(4) COMP-5.
+            05  seg-pt                  REDEFINES seg-ptr.
+                10 seg-pointer          USAGE IS POINTER.
+
+      ****************************************************************
+      *  Fields used to locate and close a leftover system semaphore.
+      ****************************************************************
+        01 Semaphore-fields.
+           05  sem-handle         USAGE IS POINTER.
+           05  sem-name           PIC X(40) VALUE SPACE.
+
+      ****************************************************************
+      *  Fields used to drive the chain of control file entries being
+      *  checked for leftover resources.
+      ****************************************************************
+        01  WS-FILE-STATUS              PIC X(02) VALUE "00".
+        01  WS-LOG-FILE-STATUS          PIC X(02) VALUE "00".
+        01  CTL-EOF-SWITCH              PIC X(01) VALUE "N".
+            88  CTL-EOF                     VALUE "Y".
+
+      ****************************************************************
+      *  Run-id of the job stream being cleaned up, taken from the
+      *  command line.  Defaults to DEFAULT when the command line is
+      *  blank, matching KWI_NSM1's default.
+      ****************************************************************
+        01  WS-COMMAND-LINE             PIC X(40) VALUE SPACE.
+        01  WS-RUN-ID                   PIC X(08) VALUE "DEFAULT".
+
+        procedure division APIENTRY.
+        main section.
+
+      ****************************************************************
+      *  Check every control file entry for a leftover segment and
+      *  semaphore belonging to the given run-id.
+      ****************************************************************
+        accept WS-COMMAND-LINE from command-line.
+        if WS-COMMAND-LINE not = space
+            unstring WS-COMMAND-LINE delimited by all space
+                into WS-RUN-ID
+            end-unstring
+        end-if.
+
+        open input CTL-FILE.
+        if WS-FILE-STATUS not = "00"
+            exit program returning 9999
+        end-if.
+
+        perform process-control-file until CTL-EOF.
+
+        close CTL-FILE.
+        goback.
+
+      ****************************************************************
+      *  Read one control record and, if it is not end of file, free
+      *  any leftover resources it names.
+      ****************************************************************
+        process-control-file section.
+        perform read-control-record.
+        if not CTL-EOF
+            perform cleanup-one-entry
+        end-if.
+
+        read-control-record section.
+        read CTL-FILE into CTL-RECORD
+            at end set CTL-EOF to true
+        end-read.
+
+      ****************************************************************
+      *  Rebuild the segment and semaphore names for this entry
+      *  exactly as KWI_NSM1's BUILD-RESOURCE-NAMES does.
+      ****************************************************************
+        build-resource-names section.
+        move space to seg-name.
+        string '\SHAREMEM\' delimited by size
+               WS-RUN-ID delimited by space
+               '.' delimited by size
+               CTL-JOB-NAME delimited by space
+               '.MEM' delimited by size
+               x'00' delimited by size
+            into seg-name
+        end-string.
+
+        move space to sem-name.
+        string '\SEM\' delimited by size
+               WS-RUN-ID delimited by space
+               '.' delimited by size
+               CTL-JOB-NAME delimited by space
+               '.SEM' delimited by size
+               x'00' delimited by size
+            into sem-name
+        end-string.
+
+      ****************************************************************
+      *  Try to free the segment and close the semaphore this entry
+      *  would have used.  A non-zero RC here usually just means the
+      *  handoff completed normally and left nothing to clean up, so
+      *  it is logged and treated as informational, not fatal.
+      ****************************************************************
+        cleanup-one-entry section.
+        perform build-resource-names.
+
+        call APIENTRY "DosGetShrSeg" using
+                        by reference seg-name
+                        by reference seg-selector
+                returning RC
+        end-call.
+        move "DosGetShrSeg" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC = 0
+            call APIENTRY "DosFreeSeg" using
+                            by value seg-selector size 2
+                    returning RC
+            end-call
+            move "DosFreeSeg" to LOG-API-NAME
+            move RC to LOG-RETURN-CODE
+            perform write-audit-log-entry
+        end-if.
+
+        call APIENTRY "DosOpenSem" using
+                        by reference sem-handle
+                        by reference sem-name
+                returning RC
+        end-call.
+        move "DosOpenSem" to LOG-API-NAME
+        move RC to LOG-RETURN-CODE
+        perform write-audit-log-entry.
+        if RC = 0
+            call APIENTRY "DosCloseSem" using
+                            by value sem-handle
+                    returning RC
+            end-call
+            move "DosCloseSem" to LOG-API-NAME
+            move RC to LOG-RETURN-CODE
+            perform write-audit-log-entry
+        end-if.
+
+      ****************************************************************
+      *  Append one line to the shared KWI_NSM audit log for the Dos
+      *  API call whose name and return code were just moved to
+      *  LOG-API-NAME/LOG-RETURN-CODE.
+      ****************************************************************
+        write-audit-log-entry section.
+        move function current-date to LOG-TIMESTAMP.
+        move WS-RUN-ID to LOG-RUN-ID.
+        move "KWI_NSMC" to LOG-PROGRAM-ID.
+        open extend LOG-FILE.
+        if WS-LOG-FILE-STATUS not = "00"
+            display "KWI_NSMC: unable to open KWINSM.LOG - status "
+                    WS-LOG-FILE-STATUS
+            exit program returning 9999
+        end-if.
+        write LOG-RECORD.
+        close LOG-FILE.
