@@ -0,0 +1,17 @@
+
+      ****************************************************************
+      *
+      *  Copybook:
+      *      KWI_CTL.CPY
+      *  Desription:
+      *      Record layout for the KWI_NSM1 control file.  Each
+      *      record names one handoff step in the chain: a job name,
+      *      the child program KWI_NSM1 should launch for it, and
+      *      how long (in milliseconds) to wait on the semaphore
+      *      before giving up on that step.  A timeout of zero means
+      *      use KWI_NSM1's default timeout.
+      ****************************************************************
+        01  CTL-RECORD.
+            05  CTL-JOB-NAME            PIC X(08).
+            05  CTL-PROGRAM-NAME        PIC X(15).
+            05  CTL-TIMEOUT-MS          PIC 9(08).
